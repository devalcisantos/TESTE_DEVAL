@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*  PEDMAT.CPY
+000030*-----------------------------------------------------------------
+000040*  LAYOUT DO REGISTRO DE INTERFACE COM O SISTEMA DE PEDIDO DE
+000050*  MATERIAL. UM REGISTRO POR CALCULO DE AREA ACEITO, PARA O
+000060*  SISTEMA DE PEDIDOS CONSUMIR SEM RETRABALHO MANUAL DA AREA
+000070*  CALCULADA.
+000080*-----------------------------------------------------------------
+000090*  DATA        AUTOR   DESCRICAO
+000100*  09/08/2026  EJS     COPYBOOK ORIGINAL.
+000110*****************************************************************
+000120     05  PED-JOB-LOTE            PIC X(10).
+000130     05  PED-FORMA               PIC X(12).
+000140     05  PED-AREA                PIC 9(8)V99.
