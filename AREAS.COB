@@ -1,31 +1,886 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. AREAS.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  PI              PIC 9V9999 VALUE 3.1416.
-01  LADO            PIC 9(4).
-01  ALTURA          PIC 9(4).
-01  RAIO            PIC 9(4).
-01  AREA            PIC 9(8)V99 VALUE ZEROES.
-PROCEDURE DIVISION.
- PARAGRAFO-1.
-    DISPLAY "Digite o valor da base do triângulo: ".
-    ACCEPT LADO.
-    DISPLAY "Digite o valor da altura do triângulo: ".
-    ACCEPT ALTURA.
-    COMPUTE AREA = (LADO * ALTURA) / 2.
-    DISPLAY "A área do triângulo é: ", AREA.
- PARAGRAFO-2.
-    DISPLAY "Digite o valor do raio do círculo: ".
-    ACCEPT RAIO.
-    COMPUTE AREA = PI * RAIO * RAIO.
-    DISPLAY "A área do círculo é: ", AREA.
- PARAGRAFO-3.
-    DISPLAY "Digite o valor da base do retângulo: ".
-    ACCEPT LADO.
-    DISPLAY "Digite o valor da altura do retângulo: ".
-    ACCEPT ALTURA.
-    COMPUTE AREA = LADO * ALTURA.
-    DISPLAY "A área do retângulo é: ", AREA.
-
-STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AREAS.
+000030 AUTHOR. SETOR-DE-ENGENHARIA-DE-CORTE.
+000040 INSTALLATION. SETOR-DE-CORTE-E-DOBRA.
+000050 DATE-WRITTEN. 15/03/2010.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  HISTORICO DE MANUTENCAO
+000090*-----------------------------------------------------------------
+000100*  DATA        AUTOR   DESCRICAO
+000110*  15/03/2010  JCS     PROGRAMA ORIGINAL - CALCULO DE AREAS DE
+000120*                      TRIANGULO, CIRCULO E RETANGULO VIA ACCEPT.
+000130*  09/08/2026  EJS     INCLUIDO MODO BATCH: AS DIMENSOES PASSAM A
+000140*                      SER LIDAS DE UM ARQUIVO DE ENTRADA
+000150*                      SEQUENCIAL (SHPIN), UM REGISTRO POR FORMA,
+000160*                      EM VEZ DE ACCEPT INTERATIVO. PERMITE
+000170*                      RODAR A LISTA DE CORTE DO DIA INTEIRO
+000180*                      DE UMA SO VEZ, VIA JCL OU SCRIPT DE
+000190*                      EXECUCAO.
+000200*  09/08/2026  EJS     INCLUIDO RELATORIO IMPRESSO (SHPRPT) COM
+000210*                      CABECALHO DE PAGINA, UMA LINHA POR FORMA
+000220*                      PROCESSADA E LINHA DE TOTAL GERAL DE AREA
+000230*                      NO FIM DA EXECUCAO, PARA ENTREGA A TURMA
+000240*                      DO PATIO E FECHAMENTO DE MES.
+000250*  09/08/2026  EJS     INCLUIDOS OS PARAGRAFOS DE TRAPEZIO E
+000260*                      QUADRADO. NO REGISTRO DE ENTRADA, O
+000270*                      TRAPEZIO USA ENT-DIMENSAO-1 (BASE MAIOR),
+000280*                      ENT-DIMENSAO-2 (BASE MENOR) E
+000290*                      ENT-DIMENSAO-3 (ALTURA); O QUADRADO USA
+000300*                      SOMENTE ENT-DIMENSAO-1 (LADO).
+000310*  09/08/2026  EJS     CADA PARAGRAFO DE CALCULO PASSOU A
+000320*                      VALIDAR SUAS DIMENSOES DE ENTRADA ANTES
+000330*                      DE CALCULAR: DIMENSAO ZERO OU NEGATIVA E
+000340*                      REJEITADA E O REGISTRO E IGNORADO, EM VEZ
+000350*                      DE GERAR UMA AREA ZERADA SILENCIOSA.
+000360*  09/08/2026  EJS     TODOS OS COMPUTE DE AREA-CALCULADA PASSAM
+000370*                      A USAR ROUNDED, EM VEZ DE TRUNCAR NA
+000380*                      SEGUNDA CASA DECIMAL. IMPACTA SOBRETUDO O
+000390*                      CIRCULO, ONDE PI-VALOR JA CARREGA QUATRO
+000400*                      CASAS DECIMAIS.
+000410*  09/08/2026  EJS     CRIADO O ARQUIVO MESTRE DE HISTORICO
+000420*                      (SHPMSTR), INDEXADO POR LOTE/JOB E
+000430*                      SEQUENCIA. CADA CALCULO ACEITO GRAVA UM
+000440*                      REGISTRO COM DATA, DIMENSOES E AREA PARA
+000450*                      CONSULTA OU REIMPRESSAO POSTERIOR. O
+000460*                      REGISTRO DE ENTRADA GANHOU O CAMPO
+000470*                      ENT-JOB-LOTE.
+000480*  09/08/2026  EJS     O PROGRAMA PASSA A PERGUNTAR O ID DO
+000490*                      OPERADOR NO INICIO DA EXECUCAO E A GRAVAR
+000500*                      UMA TRILHA DE AUDITORIA (SHPAUD) COM
+000510*                      OPERADOR, DATA/HORA, FORMA E RESULTADO DE
+000520*                      CADA CALCULO ACEITO, PARA RASTREAR
+000530*                      QUALQUER AREA ATE O TURNO QUE A GEROU.
+000540*  09/08/2026  EJS     INCLUIDO MODO MENU: NO INICIO DA EXECUCAO O
+000550*                      OPERADOR ESCOLHE ENTRE MODO BATCH (LE O
+000560*                      SHPIN COMO ANTES) E MODO MENU, QUE MOSTRA
+000570*                      UM MENU DE FORMAS, PEDE AS DIMENSOES VIA
+000580*                      ACCEPT COM RE-PERGUNTA EM CASO DE DIMENSAO
+000590*                      INVALIDA, E VOLTA AO MENU ATE O OPERADOR
+000600*                      ESCOLHER ENCERRAR. OS DOIS MODOS GRAVAM NOS
+000610*                      MESMOS RELATORIO, MESTRE DE HISTORICO E
+000620*                      TRILHA DE AUDITORIA.
+000630*  09/08/2026  EJS     CADA CALCULO ACEITO PASSA A GRAVAR TAMBEM
+000640*                      UM REGISTRO NO ARQUIVO DE INTERFACE COM O
+000650*                      PEDIDO DE MATERIAL (SHPMAT), LAYOUT NO
+000660*                      COPYBOOK PEDMAT, PARA O SISTEMA DE
+000670*                      PEDIDOS LER A AREA DIRETO EM VEZ DE
+000680*                      REDIGITACAO MANUAL.
+000690*  09/08/2026  EJS     INCLUIDA UNIDADE DE MEDIDA (M-METROS OU
+000700*                      P-PES) JUNTO COM AS DIMENSOES DE CADA
+000710*                      FORMA, TANTO NO REGISTRO DE ENTRADA DO
+000720*                      MODO BATCH QUANTO NO MODO MENU. LADO,
+000730*                      ALTURA E RAIO CONTINUAM GRAVADOS NA
+000740*                      UNIDADE INFORMADA (PARA CONFERENCIA COM O
+000750*                      DESENHO ORIGINAL), MAS O CALCULO DA AREA
+000760*                      CONVERTE PARA METROS ANTES DE MULTIPLICAR,
+000770*                      DE MODO QUE A AREA-CALCULADA SEMPRE SAI EM
+000780*                      METROS QUADRADOS.
+000790*****************************************************************
+000800 ENVIRONMENT DIVISION.
+000810 INPUT-OUTPUT SECTION.
+000820 FILE-CONTROL.
+000830     SELECT ARQ-ENTRADA-FORMAS ASSIGN TO SHPIN
+000840         ORGANIZATION IS LINE SEQUENTIAL.
+000850     SELECT ARQ-RELATORIO ASSIGN TO SHPRPT
+000860         ORGANIZATION IS LINE SEQUENTIAL.
+000870     SELECT ARQ-MESTRE-HISTORICO ASSIGN TO SHPMSTR
+000880         ORGANIZATION IS INDEXED
+000890         ACCESS MODE IS DYNAMIC
+000900         RECORD KEY IS MST-CHAVE
+000910         FILE STATUS IS FS-MESTRE-HISTORICO.
+000920     SELECT ARQ-AUDITORIA ASSIGN TO SHPAUD
+000925         ORGANIZATION IS LINE SEQUENTIAL
+000928         FILE STATUS IS FS-AUDITORIA.
+000940     SELECT ARQ-INTERFACE-PEDIDO ASSIGN TO SHPMAT
+000950         ORGANIZATION IS LINE SEQUENTIAL.
+000960 DATA DIVISION.
+000970 FILE SECTION.
+000980 FD  ARQ-ENTRADA-FORMAS
+000990     RECORDING MODE IS F.
+001000 01  REG-ENTRADA-FORMAS.
+001010     05  ENT-CODIGO-FORMA        PIC X(01).
+001020         88  ENT-FORMA-TRIANGULO    VALUE "1".
+001030         88  ENT-FORMA-CIRCULO      VALUE "2".
+001040         88  ENT-FORMA-RETANGULO    VALUE "3".
+001050         88  ENT-FORMA-TRAPEZIO     VALUE "4".
+001060         88  ENT-FORMA-QUADRADO     VALUE "5".
+001070     05  ENT-UNIDADE-MEDIDA      PIC X(01).
+001080         88  ENT-UNIDADE-METROS     VALUE "M".
+001090         88  ENT-UNIDADE-PES        VALUE "P".
+001100     05  ENT-JOB-LOTE            PIC X(10).
+001110     05  ENT-DIMENSAO-1          PIC 9(4).
+001120     05  ENT-DIMENSAO-2          PIC 9(4).
+001130     05  ENT-DIMENSAO-3          PIC 9(4).
+001140 FD  ARQ-RELATORIO
+001150     RECORDING MODE IS F.
+001160 01  REG-RELATORIO               PIC X(80).
+001170 FD  ARQ-MESTRE-HISTORICO.
+001180 01  REG-MESTRE-HISTORICO.
+001190     05  MST-CHAVE.
+001200         10  MST-JOB-LOTE        PIC X(10).
+001210         10  MST-SEQUENCIA       PIC 9(04).
+001220     05  MST-DATA-CALCULO        PIC 9(08).
+001230     05  MST-FORMA               PIC X(12).
+001240     05  MST-UNIDADE             PIC X(01).
+001250     05  MST-LADO                PIC 9(4).
+001260     05  MST-ALTURA              PIC 9(4).
+001270     05  MST-RAIO                PIC 9(4).
+001280     05  MST-AREA                PIC 9(8)V99.
+001290 FD  ARQ-AUDITORIA
+001300     RECORDING MODE IS F.
+001310 01  REG-AUDITORIA                PIC X(80).
+001320 FD  ARQ-INTERFACE-PEDIDO
+001330     RECORDING MODE IS F.
+001340 01  REG-INTERFACE-PEDIDO.
+001350     COPY PEDMAT.
+001360 WORKING-STORAGE SECTION.
+001370 01  PI-VALOR            PIC 9V9999 VALUE 3.1416.
+001380 01  LADO                PIC 9(4).
+001390 01  ALTURA              PIC 9(4).
+001400 01  RAIO                PIC 9(4).
+001410 01  AREA-CALCULADA      PIC 9(8)V99 VALUE ZEROES.
+001420 01  NOME-FORMA-ATUAL    PIC X(14).
+001430 01  SW-FIM-ARQUIVO-ENTRADA  PIC X(01) VALUE "N".
+001440     88  FIM-ARQUIVO-ENTRADA         VALUE "S".
+001450     88  NAO-FIM-ARQUIVO-ENTRADA     VALUE "N".
+001460 01  SW-DIMENSAO-VALIDA      PIC X(01).
+001470     88  DIMENSAO-VALIDA             VALUE "S".
+001480     88  DIMENSAO-INVALIDA           VALUE "N".
+001490 01  SW-REGISTRO-VALIDO      PIC X(01).
+001500     88  REGISTRO-VALIDO             VALUE "S".
+001510     88  REGISTRO-INVALIDO           VALUE "N".
+001520 01  SW-MODO-EXECUCAO        PIC X(01).
+001530     88  MODO-BATCH                  VALUE "B".
+001540     88  MODO-MENU                   VALUE "M".
+001550 01  SW-FIM-MENU             PIC X(01) VALUE "N".
+001560     88  FIM-MENU                    VALUE "S".
+001570     88  NAO-FIM-MENU                VALUE "N".
+001580 01  ESCOLHA-MENU            PIC X(01).
+001590 01  UNIDADE-MEDIDA-ATUAL    PIC X(01).
+001600     88  MEDIDA-METROS               VALUE "M".
+001610     88  MEDIDA-PES                  VALUE "P".
+001620 77  FATOR-CONVERSAO-UNIDADE PIC 9V9999 VALUE 1.0000.
+001630 77  DIMENSAO-TESTE          PIC 9(4).
+001640 77  FS-MESTRE-HISTORICO     PIC X(02) VALUE ZEROES.
+001645 77  FS-AUDITORIA            PIC X(02) VALUE ZEROES.
+001650 77  DATA-SISTEMA            PIC 9(08) VALUE ZEROES.
+001660 77  CONT-SEQUENCIA-MESTRE   PIC 9(04) VALUE ZEROES COMP.
+001670 77  JOB-LOTE-SEQUENCIA-ATUAL PIC X(10) VALUE SPACES.
+001680 77  HORA-SISTEMA            PIC 9(08) VALUE ZEROES.
+001690 01  JOB-LOTE-ATUAL          PIC X(10).
+001700 01  OPERADOR-ID             PIC X(08).
+001710 77  ENV-SHPIN               PIC X(100).
+001720 77  LIMITE-LINHAS-PAGINA    PIC 9(03) VALUE 50 COMP.
+001730 77  CONT-LINHA-RELATORIO    PIC 9(03) VALUE ZEROES COMP.
+001740 77  CONT-PAGINA-RELATORIO   PIC 9(03) VALUE ZEROES COMP.
+001750 77  TOTAL-GERAL-AREA        PIC 9(10)V99 VALUE ZEROES.
+001760 01  LINHA-CABECALHO-1.
+001770     05  FILLER              PIC X(30)
+001780             VALUE "RELATORIO DE CALCULO DE AREAS".
+001790     05  FILLER              PIC X(20) VALUE SPACES.
+001800     05  FILLER              PIC X(08) VALUE "PAGINA: ".
+001810     05  CAB1-PAGINA         PIC ZZ9.
+001820     05  FILLER              PIC X(19) VALUE SPACES.
+001830 01  LINHA-CABECALHO-2.
+001840     05  FILLER              PIC X(14) VALUE "FORMA".
+001850     05  FILLER              PIC X(04) VALUE "UN".
+001860     05  FILLER              PIC X(12) VALUE "LADO/BASE1".
+001870     05  FILLER              PIC X(12) VALUE "ALTURA".
+001880     05  FILLER              PIC X(12) VALUE "RAIO/BASE2".
+001890     05  FILLER              PIC X(15) VALUE "AREA (M2)".
+001900 01  LINHA-DETALHE-RELATORIO.
+001910     05  DET-FORMA           PIC X(14).
+001920     05  DET-UNIDADE         PIC X(01).
+001930     05  FILLER              PIC X(03) VALUE SPACES.
+001940     05  DET-LADO            PIC ZZZ9.
+001950     05  FILLER              PIC X(06) VALUE SPACES.
+001960     05  DET-ALTURA          PIC ZZZ9.
+001970     05  FILLER              PIC X(06) VALUE SPACES.
+001980     05  DET-RAIO            PIC ZZZ9.
+001990     05  FILLER              PIC X(06) VALUE SPACES.
+002000     05  DET-AREA            PIC ZZZZZZZ9.99.
+002010 01  LINHA-TOTAL-RELATORIO.
+002020     05  FILLER              PIC X(20)
+002030             VALUE "TOTAL GERAL DE AREA:".
+002040     05  FILLER              PIC X(02) VALUE SPACES.
+002050     05  TOT-AREA            PIC ZZZZZZZZZ9.99.
+002060 01  LINHA-AUDITORIA.
+002070     05  AUD-OPERADOR        PIC X(08).
+002080     05  FILLER              PIC X(02) VALUE SPACES.
+002090     05  AUD-DATA            PIC 9(08).
+002100     05  FILLER              PIC X(02) VALUE SPACES.
+002110     05  AUD-HORA            PIC 9(08).
+002120     05  FILLER              PIC X(02) VALUE SPACES.
+002130     05  AUD-FORMA           PIC X(12).
+002140     05  FILLER              PIC X(02) VALUE SPACES.
+002150     05  AUD-UNIDADE         PIC X(01).
+002160     05  FILLER              PIC X(02) VALUE SPACES.
+002170     05  AUD-LADO            PIC ZZZ9.
+002180     05  FILLER              PIC X(02) VALUE SPACES.
+002190     05  AUD-ALTURA          PIC ZZZ9.
+002200     05  FILLER              PIC X(02) VALUE SPACES.
+002210     05  AUD-RAIO            PIC ZZZ9.
+002220     05  FILLER              PIC X(02) VALUE SPACES.
+002230     05  AUD-AREA            PIC ZZZZZZZ9.99.
+002240 PROCEDURE DIVISION.
+002250 0000-MAINLINE.
+002260     PERFORM 1000-INICIALIZA
+002270         THRU 1000-INICIALIZA-EXIT.
+002280     IF MODO-BATCH
+002290         PERFORM 2000-LE-PROXIMO-REGISTRO
+002300             THRU 2000-LE-PROXIMO-REGISTRO-EXIT
+002310         PERFORM 2100-PROCESSA-REGISTRO
+002320             THRU 2100-PROCESSA-REGISTRO-EXIT
+002330             UNTIL FIM-ARQUIVO-ENTRADA
+002340     ELSE
+002350         PERFORM 3000-MENU-PRINCIPAL
+002360             THRU 3000-MENU-PRINCIPAL-EXIT
+002370             UNTIL FIM-MENU
+002380     END-IF.
+002390     PERFORM 9000-FINALIZA
+002400         THRU 9000-FINALIZA-EXIT.
+002410     GO TO 9999-FIM-PROGRAMA.
+002440*****************************************************************
+002450*  INICIALIZACAO - ABERTURA DOS ARQUIVOS E IMPRESSAO DO PRIMEIRO
+002460*  CABECALHO DO RELATORIO.
+002470*****************************************************************
+002480 1000-INICIALIZA.
+002490     MOVE SPACES TO ENV-SHPIN.
+002500     ACCEPT ENV-SHPIN FROM ENVIRONMENT "SHPIN".
+002510     IF ENV-SHPIN NOT = SPACES
+002520         SET MODO-BATCH TO TRUE
+002530         MOVE SPACES TO OPERADOR-ID
+002540         ACCEPT OPERADOR-ID FROM ENVIRONMENT "OPERADOR_ID"
+002550         IF OPERADOR-ID = SPACES
+002560             MOVE "BATCH" TO OPERADOR-ID
+002570         END-IF
+002580     ELSE
+002590         DISPLAY "Informe o ID do operador: "
+002600         ACCEPT OPERADOR-ID
+002610         DISPLAY "Informe o modo de execucao (B-BATCH  M-MENU): "
+002620         ACCEPT SW-MODO-EXECUCAO
+002630     END-IF.
+002640     ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+002650     IF MODO-BATCH
+002660         OPEN INPUT ARQ-ENTRADA-FORMAS
+002670     END-IF.
+002680     OPEN OUTPUT ARQ-RELATORIO.
+002685     OPEN EXTEND ARQ-AUDITORIA.
+002687     IF FS-AUDITORIA = "35"
+002688         OPEN OUTPUT ARQ-AUDITORIA
+002689     END-IF.
+002700     OPEN OUTPUT ARQ-INTERFACE-PEDIDO.
+002710     OPEN I-O ARQ-MESTRE-HISTORICO.
+002720     IF FS-MESTRE-HISTORICO = "35"
+002730         CLOSE ARQ-MESTRE-HISTORICO
+002740         OPEN OUTPUT ARQ-MESTRE-HISTORICO
+002750         CLOSE ARQ-MESTRE-HISTORICO
+002760         OPEN I-O ARQ-MESTRE-HISTORICO
+002770     END-IF.
+002780     PERFORM 8100-IMPRIME-CABECALHO
+002790         THRU 8100-IMPRIME-CABECALHO-EXIT.
+002800 1000-INICIALIZA-EXIT.
+002810     EXIT.
+002820*****************************************************************
+002830*  LEITURA DO PROXIMO REGISTRO DA LISTA DE CORTE.
+002840*****************************************************************
+002850 2000-LE-PROXIMO-REGISTRO.
+002860     READ ARQ-ENTRADA-FORMAS
+002870         AT END
+002880             SET FIM-ARQUIVO-ENTRADA TO TRUE
+002890     END-READ.
+002900 2000-LE-PROXIMO-REGISTRO-EXIT.
+002910     EXIT.
+002920*****************************************************************
+002930*  DESPACHA O REGISTRO LIDO PARA A ROTINA DE CALCULO DA FORMA
+002940*  CORRESPONDENTE E EM SEGUIDA LE O REGISTRO SEGUINTE.
+002950*****************************************************************
+002960 2100-PROCESSA-REGISTRO.
+002970     MOVE ZEROES TO LADO ALTURA RAIO.
+002980     MOVE ENT-JOB-LOTE TO JOB-LOTE-ATUAL.
+002990     MOVE ENT-UNIDADE-MEDIDA TO UNIDADE-MEDIDA-ATUAL.
+003000     IF NOT MEDIDA-METROS AND NOT MEDIDA-PES
+003010         DISPLAY "AVISO - LOTE " JOB-LOTE-ATUAL
+003020             ": UNIDADE DE MEDIDA INVALIDA NO REGISTRO DE "
+003030             "ENTRADA, ASSUMINDO METROS."
+003040         SET MEDIDA-METROS TO TRUE
+003050     END-IF.
+003060     PERFORM 7100-CALCULA-FATOR-CONVERSAO
+003070         THRU 7100-CALCULA-FATOR-CONVERSAO-EXIT.
+003080     IF ENT-FORMA-TRIANGULO
+003090         MOVE ENT-DIMENSAO-1 TO LADO
+003100         MOVE ENT-DIMENSAO-2 TO ALTURA
+003110         PERFORM 4000-PARAGRAFO-TRIANGULO
+003120             THRU 4000-PARAGRAFO-TRIANGULO-EXIT
+003130     ELSE
+003140     IF ENT-FORMA-CIRCULO
+003150         MOVE ENT-DIMENSAO-1 TO RAIO
+003160         PERFORM 5000-PARAGRAFO-CIRCULO
+003170             THRU 5000-PARAGRAFO-CIRCULO-EXIT
+003180     ELSE
+003190     IF ENT-FORMA-RETANGULO
+003200         MOVE ENT-DIMENSAO-1 TO LADO
+003210         MOVE ENT-DIMENSAO-2 TO ALTURA
+003220         PERFORM 6000-PARAGRAFO-RETANGULO
+003230             THRU 6000-PARAGRAFO-RETANGULO-EXIT
+003240     ELSE
+003250     IF ENT-FORMA-TRAPEZIO
+003260         MOVE ENT-DIMENSAO-1 TO LADO
+003270         MOVE ENT-DIMENSAO-2 TO RAIO
+003280         MOVE ENT-DIMENSAO-3 TO ALTURA
+003290         PERFORM 6500-PARAGRAFO-TRAPEZIO
+003300             THRU 6500-PARAGRAFO-TRAPEZIO-EXIT
+003310     ELSE
+003320     IF ENT-FORMA-QUADRADO
+003330         MOVE ENT-DIMENSAO-1 TO LADO
+003340         PERFORM 6600-PARAGRAFO-QUADRADO
+003350             THRU 6600-PARAGRAFO-QUADRADO-EXIT
+003360     ELSE
+003370         DISPLAY "CODIGO DE FORMA INVALIDO: "
+003380             ENT-CODIGO-FORMA
+003390     END-IF
+003400     END-IF
+003410     END-IF
+003420     END-IF
+003430     END-IF.
+003440     PERFORM 2000-LE-PROXIMO-REGISTRO
+003450         THRU 2000-LE-PROXIMO-REGISTRO-EXIT.
+003460 2100-PROCESSA-REGISTRO-EXIT.
+003470     EXIT.
+003480*****************************************************************
+003490*  APRESENTA O MENU DE FORMAS NO MODO INTERATIVO, DESPACHA A FORMA
+003500*  ESCOLHIDA E VOLTA A EXIBIR O MENU ATE O OPERADOR ENCERRAR.
+003510*****************************************************************
+003520 3000-MENU-PRINCIPAL.
+003530     DISPLAY " ".
+003540     DISPLAY "CALCULO DE AREAS - ESCOLHA A FORMA".
+003550     DISPLAY "1 - TRIANGULO".
+003560     DISPLAY "2 - CIRCULO".
+003570     DISPLAY "3 - RETANGULO".
+003580     DISPLAY "4 - TRAPEZIO".
+003590     DISPLAY "5 - QUADRADO".
+003600     DISPLAY "0 - ENCERRAR".
+003610     DISPLAY "OPCAO: ".
+003620     ACCEPT ESCOLHA-MENU.
+003630     EVALUATE ESCOLHA-MENU
+003640         WHEN "1"
+003650             PERFORM 3100-MENU-TRIANGULO
+003660                 THRU 3100-MENU-TRIANGULO-EXIT
+003670         WHEN "2"
+003680             PERFORM 3200-MENU-CIRCULO
+003690                 THRU 3200-MENU-CIRCULO-EXIT
+003700         WHEN "3"
+003710             PERFORM 3300-MENU-RETANGULO
+003720                 THRU 3300-MENU-RETANGULO-EXIT
+003730         WHEN "4"
+003740             PERFORM 3400-MENU-TRAPEZIO
+003750                 THRU 3400-MENU-TRAPEZIO-EXIT
+003760         WHEN "5"
+003770             PERFORM 3500-MENU-QUADRADO
+003780                 THRU 3500-MENU-QUADRADO-EXIT
+003790         WHEN "0"
+003800             SET FIM-MENU TO TRUE
+003810         WHEN OTHER
+003820             DISPLAY "OPCAO INVALIDA - TENTE NOVAMENTE."
+003830     END-EVALUATE.
+003840 3000-MENU-PRINCIPAL-EXIT.
+003850     EXIT.
+003860*****************************************************************
+003870*  PEDE O NUMERO DO LOTE/JOB PARA IDENTIFICAR O CALCULO NO MESTRE
+003880*  DE HISTORICO E NA TRILHA DE AUDITORIA NO MODO INTERATIVO.
+003890*****************************************************************
+003900 3050-CAPTURA-JOB-LOTE.
+003910     DISPLAY "INFORME O LOTE/JOB: ".
+003920     ACCEPT JOB-LOTE-ATUAL.
+003930 3050-CAPTURA-JOB-LOTE-EXIT.
+003940     EXIT.
+003950*****************************************************************
+003960*  PEDE A UNIDADE DE MEDIDA (METROS OU PES) DAS DIMENSOES QUE
+003970*  SERAO INFORMADAS A SEGUIR, NO MODO INTERATIVO, E CALCULA O
+003980*  FATOR DE CONVERSAO CORRESPONDENTE.
+003990*****************************************************************
+004000 3070-CAPTURA-UNIDADE-MEDIDA.
+004010     MOVE ZEROES TO FATOR-CONVERSAO-UNIDADE.
+004020     DISPLAY "UNIDADE DE MEDIDA (M-METROS / P-PES): ".
+004030     ACCEPT UNIDADE-MEDIDA-ATUAL.
+004040     IF NOT MEDIDA-METROS AND NOT MEDIDA-PES
+004050         DISPLAY "ERRO - UNIDADE INVALIDA, ASSUMINDO METROS."
+004060         SET MEDIDA-METROS TO TRUE
+004070     END-IF.
+004080     PERFORM 7100-CALCULA-FATOR-CONVERSAO
+004090         THRU 7100-CALCULA-FATOR-CONVERSAO-EXIT.
+004100 3070-CAPTURA-UNIDADE-MEDIDA-EXIT.
+004110     EXIT.
+004120*****************************************************************
+004130*  CAPTURA AS DIMENSOES DO TRIANGULO E CALCULA A AREA.
+004140*****************************************************************
+004150 3100-MENU-TRIANGULO.
+004160     PERFORM 3050-CAPTURA-JOB-LOTE
+004170     THRU 3050-CAPTURA-JOB-LOTE-EXIT.
+004180     PERFORM 3070-CAPTURA-UNIDADE-MEDIDA
+004190         THRU 3070-CAPTURA-UNIDADE-MEDIDA-EXIT.
+004200     MOVE ZEROES TO LADO ALTURA RAIO.
+004210     DISPLAY "BASE DO TRIANGULO:".
+004220     PERFORM 3600-CAPTURA-LADO
+004230         THRU 3600-CAPTURA-LADO-EXIT
+004240         UNTIL LADO > ZEROES.
+004250     DISPLAY "ALTURA DO TRIANGULO:".
+004260     PERFORM 3610-CAPTURA-ALTURA
+004270         THRU 3610-CAPTURA-ALTURA-EXIT
+004280         UNTIL ALTURA > ZEROES.
+004290     PERFORM 4000-PARAGRAFO-TRIANGULO
+004300         THRU 4000-PARAGRAFO-TRIANGULO-EXIT.
+004310 3100-MENU-TRIANGULO-EXIT.
+004320     EXIT.
+004330*****************************************************************
+004340*  CAPTURA O RAIO DO CIRCULO E CALCULA A AREA.
+004350*****************************************************************
+004360 3200-MENU-CIRCULO.
+004370     PERFORM 3050-CAPTURA-JOB-LOTE
+004380     THRU 3050-CAPTURA-JOB-LOTE-EXIT.
+004390     PERFORM 3070-CAPTURA-UNIDADE-MEDIDA
+004400         THRU 3070-CAPTURA-UNIDADE-MEDIDA-EXIT.
+004410     MOVE ZEROES TO LADO ALTURA RAIO.
+004420     DISPLAY "RAIO DO CIRCULO:".
+004430     PERFORM 3620-CAPTURA-RAIO
+004440         THRU 3620-CAPTURA-RAIO-EXIT
+004450         UNTIL RAIO > ZEROES.
+004460     PERFORM 5000-PARAGRAFO-CIRCULO
+004470         THRU 5000-PARAGRAFO-CIRCULO-EXIT.
+004480 3200-MENU-CIRCULO-EXIT.
+004490     EXIT.
+004500*****************************************************************
+004510*  CAPTURA AS DIMENSOES DO RETANGULO E CALCULA A AREA.
+004520*****************************************************************
+004530 3300-MENU-RETANGULO.
+004540     PERFORM 3050-CAPTURA-JOB-LOTE
+004550     THRU 3050-CAPTURA-JOB-LOTE-EXIT.
+004560     PERFORM 3070-CAPTURA-UNIDADE-MEDIDA
+004570         THRU 3070-CAPTURA-UNIDADE-MEDIDA-EXIT.
+004580     MOVE ZEROES TO LADO ALTURA RAIO.
+004590     DISPLAY "LADO DO RETANGULO:".
+004600     PERFORM 3600-CAPTURA-LADO
+004610         THRU 3600-CAPTURA-LADO-EXIT
+004620         UNTIL LADO > ZEROES.
+004630     DISPLAY "ALTURA DO RETANGULO:".
+004640     PERFORM 3610-CAPTURA-ALTURA
+004650         THRU 3610-CAPTURA-ALTURA-EXIT
+004660         UNTIL ALTURA > ZEROES.
+004670     PERFORM 6000-PARAGRAFO-RETANGULO
+004680         THRU 6000-PARAGRAFO-RETANGULO-EXIT.
+004690 3300-MENU-RETANGULO-EXIT.
+004700     EXIT.
+004710*****************************************************************
+004720*  CAPTURA AS DIMENSOES DO TRAPEZIO E CALCULA A AREA. LADO GUARDA
+004730*  A BASE MAIOR E RAIO GUARDA A BASE MENOR, IGUAL AO MODO BATCH.
+004740*****************************************************************
+004750 3400-MENU-TRAPEZIO.
+004760     PERFORM 3050-CAPTURA-JOB-LOTE
+004770     THRU 3050-CAPTURA-JOB-LOTE-EXIT.
+004780     PERFORM 3070-CAPTURA-UNIDADE-MEDIDA
+004790         THRU 3070-CAPTURA-UNIDADE-MEDIDA-EXIT.
+004800     MOVE ZEROES TO LADO ALTURA RAIO.
+004810     DISPLAY "BASE MAIOR DO TRAPEZIO:".
+004820     PERFORM 3600-CAPTURA-LADO
+004830         THRU 3600-CAPTURA-LADO-EXIT
+004840         UNTIL LADO > ZEROES.
+004850     DISPLAY "BASE MENOR DO TRAPEZIO:".
+004860     PERFORM 3620-CAPTURA-RAIO
+004870         THRU 3620-CAPTURA-RAIO-EXIT
+004880         UNTIL RAIO > ZEROES.
+004890     DISPLAY "ALTURA DO TRAPEZIO:".
+004900     PERFORM 3610-CAPTURA-ALTURA
+004910         THRU 3610-CAPTURA-ALTURA-EXIT
+004920         UNTIL ALTURA > ZEROES.
+004930     PERFORM 6500-PARAGRAFO-TRAPEZIO
+004940         THRU 6500-PARAGRAFO-TRAPEZIO-EXIT.
+004950 3400-MENU-TRAPEZIO-EXIT.
+004960     EXIT.
+004970*****************************************************************
+004980*  CAPTURA O LADO DO QUADRADO E CALCULA A AREA.
+004990*****************************************************************
+005000 3500-MENU-QUADRADO.
+005010     PERFORM 3050-CAPTURA-JOB-LOTE
+005020     THRU 3050-CAPTURA-JOB-LOTE-EXIT.
+005030     PERFORM 3070-CAPTURA-UNIDADE-MEDIDA
+005040         THRU 3070-CAPTURA-UNIDADE-MEDIDA-EXIT.
+005050     MOVE ZEROES TO LADO ALTURA RAIO.
+005060     DISPLAY "LADO DO QUADRADO:".
+005070     PERFORM 3600-CAPTURA-LADO
+005080         THRU 3600-CAPTURA-LADO-EXIT
+005090         UNTIL LADO > ZEROES.
+005100     PERFORM 6600-PARAGRAFO-QUADRADO
+005110         THRU 6600-PARAGRAFO-QUADRADO-EXIT.
+005120 3500-MENU-QUADRADO-EXIT.
+005130     EXIT.
+005140*****************************************************************
+005150*  CAPTURA UM VALOR PARA LADO, COM AVISO DE ERRO SE NAO FOR MAIOR
+005160*  QUE ZERO. O PERFORM QUE CHAMA ESTE PARAGRAFO E QUEM REPETE A
+005170*  CAPTURA ATE O VALOR SER VALIDO.
+005180*****************************************************************
+005190 3600-CAPTURA-LADO.
+005200     DISPLAY "INFORME O VALOR: ".
+005210     ACCEPT LADO.
+005220     IF LADO NOT > ZEROES
+005230         DISPLAY "ERRO - A DIMENSAO DEVE SER MAIOR QUE ZERO. "
+005240             "TENTE NOVAMENTE."
+005250     END-IF.
+005260 3600-CAPTURA-LADO-EXIT.
+005270     EXIT.
+005280*****************************************************************
+005290*  CAPTURA UM VALOR PARA ALTURA, COM AVISO DE ERRO SE NAO FOR
+005300*  MAIOR QUE ZERO.
+005310*****************************************************************
+005320 3610-CAPTURA-ALTURA.
+005330     DISPLAY "INFORME O VALOR: ".
+005340     ACCEPT ALTURA.
+005350     IF ALTURA NOT > ZEROES
+005360         DISPLAY "ERRO - A DIMENSAO DEVE SER MAIOR QUE ZERO. "
+005370             "TENTE NOVAMENTE."
+005380     END-IF.
+005390 3610-CAPTURA-ALTURA-EXIT.
+005400     EXIT.
+005410*****************************************************************
+005420*  CAPTURA UM VALOR PARA RAIO, COM AVISO DE ERRO SE NAO FOR MAIOR
+005430*  QUE ZERO.
+005440*****************************************************************
+005450 3620-CAPTURA-RAIO.
+005460     DISPLAY "INFORME O VALOR: ".
+005470     ACCEPT RAIO.
+005480     IF RAIO NOT > ZEROES
+005490         DISPLAY "ERRO - A DIMENSAO DEVE SER MAIOR QUE ZERO. "
+005500             "TENTE NOVAMENTE."
+005510     END-IF.
+005520 3620-CAPTURA-RAIO-EXIT.
+005530     EXIT.
+005540*****************************************************************
+005550*  CALCULO DA AREA DO TRIANGULO.
+005560*****************************************************************
+005570 4000-PARAGRAFO-TRIANGULO.
+005580     SET REGISTRO-VALIDO TO TRUE.
+005590     MOVE LADO TO DIMENSAO-TESTE.
+005600     PERFORM 7000-VALIDA-DIMENSAO THRU 7000-VALIDA-DIMENSAO-EXIT.
+005610     IF DIMENSAO-INVALIDA
+005620         SET REGISTRO-INVALIDO TO TRUE
+005630     END-IF.
+005640     MOVE ALTURA TO DIMENSAO-TESTE.
+005650     PERFORM 7000-VALIDA-DIMENSAO THRU 7000-VALIDA-DIMENSAO-EXIT.
+005660     IF DIMENSAO-INVALIDA
+005670         SET REGISTRO-INVALIDO TO TRUE
+005680     END-IF.
+005690     IF REGISTRO-VALIDO
+005700         COMPUTE AREA-CALCULADA ROUNDED =
+005710             ((LADO * FATOR-CONVERSAO-UNIDADE) *
+005720              (ALTURA * FATOR-CONVERSAO-UNIDADE)) / 2
+005730         DISPLAY "A area do triangulo e: ", AREA-CALCULADA
+005740         MOVE "TRIANGULO" TO NOME-FORMA-ATUAL
+005750         PERFORM 8010-REGISTRA-RESULTADO
+005760             THRU 8010-REGISTRA-RESULTADO-EXIT
+005770     ELSE
+005780         DISPLAY "ERRO: BASE/ALTURA DO TRIANGULO DEVEM SER "
+005790             "MAIORES QUE ZERO - REGISTRO IGNORADO."
+005800     END-IF.
+005810 4000-PARAGRAFO-TRIANGULO-EXIT.
+005820     EXIT.
+005830*****************************************************************
+005840*  CALCULO DA AREA DO CIRCULO.
+005850*****************************************************************
+005860 5000-PARAGRAFO-CIRCULO.
+005870     SET REGISTRO-VALIDO TO TRUE.
+005880     MOVE RAIO TO DIMENSAO-TESTE.
+005890     PERFORM 7000-VALIDA-DIMENSAO THRU 7000-VALIDA-DIMENSAO-EXIT.
+005900     IF DIMENSAO-INVALIDA
+005910         SET REGISTRO-INVALIDO TO TRUE
+005920     END-IF.
+005930     IF REGISTRO-VALIDO
+005940         COMPUTE AREA-CALCULADA ROUNDED =
+005950             PI-VALOR * (RAIO * FATOR-CONVERSAO-UNIDADE) *
+005960             (RAIO * FATOR-CONVERSAO-UNIDADE)
+005970         DISPLAY "A area do circulo e: ", AREA-CALCULADA
+005980         MOVE "CIRCULO" TO NOME-FORMA-ATUAL
+005990         PERFORM 8010-REGISTRA-RESULTADO
+006000             THRU 8010-REGISTRA-RESULTADO-EXIT
+006010     ELSE
+006020         DISPLAY "ERRO: RAIO DO CIRCULO DEVE SER MAIOR QUE "
+006030             "ZERO - REGISTRO IGNORADO."
+006040     END-IF.
+006050 5000-PARAGRAFO-CIRCULO-EXIT.
+006060     EXIT.
+006070*****************************************************************
+006080*  CALCULO DA AREA DO RETANGULO.
+006090*****************************************************************
+006100 6000-PARAGRAFO-RETANGULO.
+006110     SET REGISTRO-VALIDO TO TRUE.
+006120     MOVE LADO TO DIMENSAO-TESTE.
+006130     PERFORM 7000-VALIDA-DIMENSAO THRU 7000-VALIDA-DIMENSAO-EXIT.
+006140     IF DIMENSAO-INVALIDA
+006150         SET REGISTRO-INVALIDO TO TRUE
+006160     END-IF.
+006170     MOVE ALTURA TO DIMENSAO-TESTE.
+006180     PERFORM 7000-VALIDA-DIMENSAO THRU 7000-VALIDA-DIMENSAO-EXIT.
+006190     IF DIMENSAO-INVALIDA
+006200         SET REGISTRO-INVALIDO TO TRUE
+006210     END-IF.
+006220     IF REGISTRO-VALIDO
+006230         COMPUTE AREA-CALCULADA ROUNDED =
+006240             (LADO * FATOR-CONVERSAO-UNIDADE) *
+006250             (ALTURA * FATOR-CONVERSAO-UNIDADE)
+006260         DISPLAY "A area do retangulo e: ", AREA-CALCULADA
+006270         MOVE "RETANGULO" TO NOME-FORMA-ATUAL
+006280         PERFORM 8010-REGISTRA-RESULTADO
+006290             THRU 8010-REGISTRA-RESULTADO-EXIT
+006300     ELSE
+006310         DISPLAY "ERRO: LADO/ALTURA DO RETANGULO DEVEM SER "
+006320             "MAIORES QUE ZERO - REGISTRO IGNORADO."
+006330     END-IF.
+006340 6000-PARAGRAFO-RETANGULO-EXIT.
+006350     EXIT.
+006360*****************************************************************
+006370*  CALCULO DA AREA DO TRAPEZIO. LADO GUARDA A BASE MAIOR, RAIO
+006380*  GUARDA A BASE MENOR E ALTURA GUARDA A ALTURA DO TRAPEZIO.
+006390*****************************************************************
+006400 6500-PARAGRAFO-TRAPEZIO.
+006410     SET REGISTRO-VALIDO TO TRUE.
+006420     MOVE LADO TO DIMENSAO-TESTE.
+006430     PERFORM 7000-VALIDA-DIMENSAO THRU 7000-VALIDA-DIMENSAO-EXIT.
+006440     IF DIMENSAO-INVALIDA
+006450         SET REGISTRO-INVALIDO TO TRUE
+006460     END-IF.
+006470     MOVE RAIO TO DIMENSAO-TESTE.
+006480     PERFORM 7000-VALIDA-DIMENSAO THRU 7000-VALIDA-DIMENSAO-EXIT.
+006490     IF DIMENSAO-INVALIDA
+006500         SET REGISTRO-INVALIDO TO TRUE
+006510     END-IF.
+006520     MOVE ALTURA TO DIMENSAO-TESTE.
+006530     PERFORM 7000-VALIDA-DIMENSAO THRU 7000-VALIDA-DIMENSAO-EXIT.
+006540     IF DIMENSAO-INVALIDA
+006550         SET REGISTRO-INVALIDO TO TRUE
+006560     END-IF.
+006570     IF REGISTRO-VALIDO
+006580         COMPUTE AREA-CALCULADA ROUNDED =
+006590             (((LADO * FATOR-CONVERSAO-UNIDADE) +
+006600               (RAIO * FATOR-CONVERSAO-UNIDADE)) *
+006610              (ALTURA * FATOR-CONVERSAO-UNIDADE)) / 2
+006620         DISPLAY "A area do trapezio e: ", AREA-CALCULADA
+006630         MOVE "TRAPEZIO" TO NOME-FORMA-ATUAL
+006640         PERFORM 8010-REGISTRA-RESULTADO
+006650             THRU 8010-REGISTRA-RESULTADO-EXIT
+006660     ELSE
+006670         DISPLAY "ERRO: BASES/ALTURA DO TRAPEZIO DEVEM SER "
+006680             "MAIORES QUE ZERO - REGISTRO IGNORADO."
+006690     END-IF.
+006700 6500-PARAGRAFO-TRAPEZIO-EXIT.
+006710     EXIT.
+006720*****************************************************************
+006730*  CALCULO DA AREA DO QUADRADO. LADO GUARDA O LADO DO QUADRADO.
+006740*****************************************************************
+006750 6600-PARAGRAFO-QUADRADO.
+006760     SET REGISTRO-VALIDO TO TRUE.
+006770     MOVE LADO TO DIMENSAO-TESTE.
+006780     PERFORM 7000-VALIDA-DIMENSAO THRU 7000-VALIDA-DIMENSAO-EXIT.
+006790     IF DIMENSAO-INVALIDA
+006800         SET REGISTRO-INVALIDO TO TRUE
+006810     END-IF.
+006820     IF REGISTRO-VALIDO
+006830         COMPUTE AREA-CALCULADA ROUNDED =
+006840             (LADO * FATOR-CONVERSAO-UNIDADE) *
+006850             (LADO * FATOR-CONVERSAO-UNIDADE)
+006860         DISPLAY "A area do quadrado e: ", AREA-CALCULADA
+006870         MOVE "QUADRADO" TO NOME-FORMA-ATUAL
+006880         PERFORM 8010-REGISTRA-RESULTADO
+006890             THRU 8010-REGISTRA-RESULTADO-EXIT
+006900     ELSE
+006910         DISPLAY "ERRO: LADO DO QUADRADO DEVE SER MAIOR QUE "
+006920             "ZERO - REGISTRO IGNORADO."
+006930     END-IF.
+006940 6600-PARAGRAFO-QUADRADO-EXIT.
+006950     EXIT.
+006960*****************************************************************
+006970*  VALIDA UMA UNICA DIMENSAO RECEBIDA EM DIMENSAO-TESTE. UMA
+006980*  DIMENSAO ZERO (OU NEGATIVA, O QUE NAO CABE NUM PIC 9 SEM
+006990*  SINAL) E CONSIDERADA INVALIDA.
+007000*****************************************************************
+007010 7000-VALIDA-DIMENSAO.
+007020     IF DIMENSAO-TESTE > ZEROES
+007030         SET DIMENSAO-VALIDA TO TRUE
+007040     ELSE
+007050         SET DIMENSAO-INVALIDA TO TRUE
+007060     END-IF.
+007070 7000-VALIDA-DIMENSAO-EXIT.
+007080     EXIT.
+007090*****************************************************************
+007100*  CALCULA O FATOR DE CONVERSAO DE UNIDADE A APLICAR SOBRE AS
+007110*  DIMENSOES ANTES DO CALCULO DA AREA, DE MODO QUE A AREA
+007120*  CALCULADA SEJA SEMPRE EXPRESSA EM METROS QUADRADOS.
+007130*****************************************************************
+007140 7100-CALCULA-FATOR-CONVERSAO.
+007150     IF MEDIDA-PES
+007160         MOVE 0.3048 TO FATOR-CONVERSAO-UNIDADE
+007170     ELSE
+007180         MOVE 1.0000 TO FATOR-CONVERSAO-UNIDADE
+007190     END-IF.
+007200 7100-CALCULA-FATOR-CONVERSAO-EXIT.
+007210     EXIT.
+007220*****************************************************************
+007230*  REGISTRA O RESULTADO DE UM CALCULO ACEITO EM TODOS OS
+007240*  ARQUIVOS DE SAIDA (RELATORIO, MESTRE DE HISTORICO E OS QUE
+007250*  VIEREM A SER ACRESCENTADOS).
+007260*****************************************************************
+007270 8010-REGISTRA-RESULTADO.
+007280     PERFORM 8000-GRAVA-DETALHE-RELATORIO
+007290         THRU 8000-GRAVA-DETALHE-RELATORIO-EXIT.
+007300     PERFORM 8300-GRAVA-MESTRE-HISTORICO
+007310         THRU 8300-GRAVA-MESTRE-HISTORICO-EXIT.
+007320     PERFORM 8400-GRAVA-AUDITORIA
+007330         THRU 8400-GRAVA-AUDITORIA-EXIT.
+007340     PERFORM 8500-GRAVA-INTERFACE-PEDIDO
+007350         THRU 8500-GRAVA-INTERFACE-PEDIDO-EXIT.
+007360 8010-REGISTRA-RESULTADO-EXIT.
+007370     EXIT.
+007380*****************************************************************
+007390*  GRAVA UMA LINHA DE DETALHE NO RELATORIO PARA A FORMA QUE
+007400*  ACABOU DE SER CALCULADA E ACUMULA O TOTAL GERAL DE AREA.
+007410*  QUEBRA DE PAGINA QUANDO ATINGE O LIMITE DE LINHAS.
+007420*****************************************************************
+007430 8000-GRAVA-DETALHE-RELATORIO.
+007440     MOVE NOME-FORMA-ATUAL TO DET-FORMA.
+007450     MOVE UNIDADE-MEDIDA-ATUAL TO DET-UNIDADE.
+007460     MOVE LADO TO DET-LADO.
+007470     MOVE ALTURA TO DET-ALTURA.
+007480     MOVE RAIO TO DET-RAIO.
+007490     MOVE AREA-CALCULADA TO DET-AREA.
+007500     WRITE REG-RELATORIO FROM LINHA-DETALHE-RELATORIO.
+007510     ADD 1 TO CONT-LINHA-RELATORIO.
+007520     ADD AREA-CALCULADA TO TOTAL-GERAL-AREA.
+007530     IF CONT-LINHA-RELATORIO >= LIMITE-LINHAS-PAGINA
+007540         PERFORM 8100-IMPRIME-CABECALHO
+007550             THRU 8100-IMPRIME-CABECALHO-EXIT
+007560     END-IF.
+007570 8000-GRAVA-DETALHE-RELATORIO-EXIT.
+007580     EXIT.
+007590*****************************************************************
+007600*  IMPRIME O CABECALHO DE UMA NOVA PAGINA DO RELATORIO.
+007610*****************************************************************
+007620 8100-IMPRIME-CABECALHO.
+007630     ADD 1 TO CONT-PAGINA-RELATORIO.
+007640     MOVE CONT-PAGINA-RELATORIO TO CAB1-PAGINA.
+007650     WRITE REG-RELATORIO FROM LINHA-CABECALHO-1.
+007660     WRITE REG-RELATORIO FROM LINHA-CABECALHO-2.
+007670     MOVE ZEROES TO CONT-LINHA-RELATORIO.
+007680 8100-IMPRIME-CABECALHO-EXIT.
+007690     EXIT.
+007700*****************************************************************
+007710*  GRAVA A LINHA DE TOTAL GERAL DE AREA AO FINAL DO RELATORIO.
+007720*****************************************************************
+007730 8200-GRAVA-TOTAL-RELATORIO.
+007740     MOVE TOTAL-GERAL-AREA TO TOT-AREA.
+007750     WRITE REG-RELATORIO FROM LINHA-TOTAL-RELATORIO.
+007760 8200-GRAVA-TOTAL-RELATORIO-EXIT.
+007770     EXIT.
+007780*****************************************************************
+007790*  GRAVA UM REGISTRO NO ARQUIVO MESTRE DE HISTORICO PARA O
+007800*  CALCULO QUE ACABOU DE SER ACEITO, TAGUEADO COM A DATA DO
+007810*  SISTEMA E O LOTE/JOB INFORMADO NO REGISTRO DE ENTRADA.
+007820*****************************************************************
+007830 8300-GRAVA-MESTRE-HISTORICO.
+007840     IF JOB-LOTE-ATUAL NOT = JOB-LOTE-SEQUENCIA-ATUAL
+007850         PERFORM 8290-LOCALIZA-ULTIMA-SEQUENCIA
+007860             THRU 8290-LOCALIZA-ULTIMA-SEQUENCIA-EXIT
+007870         MOVE JOB-LOTE-ATUAL TO JOB-LOTE-SEQUENCIA-ATUAL
+007880     END-IF.
+007890     ADD 1 TO CONT-SEQUENCIA-MESTRE.
+007900     MOVE JOB-LOTE-ATUAL TO MST-JOB-LOTE.
+007910     MOVE CONT-SEQUENCIA-MESTRE TO MST-SEQUENCIA.
+007920     MOVE DATA-SISTEMA TO MST-DATA-CALCULO.
+007930     MOVE NOME-FORMA-ATUAL TO MST-FORMA.
+007940     MOVE UNIDADE-MEDIDA-ATUAL TO MST-UNIDADE.
+007950     MOVE LADO TO MST-LADO.
+007960     MOVE ALTURA TO MST-ALTURA.
+007970     MOVE RAIO TO MST-RAIO.
+007980     MOVE AREA-CALCULADA TO MST-AREA.
+007990     WRITE REG-MESTRE-HISTORICO
+008000         INVALID KEY
+008010             DISPLAY "ERRO AO GRAVAR NO MESTRE DE HISTORICO: "
+008020                 MST-CHAVE
+008030     END-WRITE.
+008040 8300-GRAVA-MESTRE-HISTORICO-EXIT.
+008050     EXIT.
+008060*****************************************************************
+008070*  LOCALIZA, NO ARQUIVO MESTRE DE HISTORICO JA EXISTENTE, A
+008080*  ULTIMA SEQUENCIA GRAVADA PARA O LOTE/JOB CORRENTE (DE UMA
+008090*  EXECUCAO ANTERIOR OU DESTA MESMA EXECUCAO), PARA QUE A
+008100*  NUMERACAO CONTINUE DE ONDE PAROU EM VEZ DE COLIDIR COM CHAVES
+008110*  JA GRAVADAS. SE O LOTE/JOB E INEDITO, A SEQUENCIA VOLTA A
+008120*  ZERO.
+008130*****************************************************************
+008140 8290-LOCALIZA-ULTIMA-SEQUENCIA.
+008150     MOVE ZEROES TO CONT-SEQUENCIA-MESTRE.
+008160     MOVE JOB-LOTE-ATUAL TO MST-JOB-LOTE.
+008170     MOVE 9999 TO MST-SEQUENCIA.
+008180     START ARQ-MESTRE-HISTORICO KEY IS NOT > MST-CHAVE
+008190         INVALID KEY
+008200             CONTINUE
+008210     END-START.
+008220     IF FS-MESTRE-HISTORICO = "00"
+008230         READ ARQ-MESTRE-HISTORICO NEXT RECORD
+008240             AT END
+008250                 CONTINUE
+008260         END-READ
+008270         IF FS-MESTRE-HISTORICO = "00"
+008280             IF MST-JOB-LOTE = JOB-LOTE-ATUAL
+008290                 MOVE MST-SEQUENCIA TO CONT-SEQUENCIA-MESTRE
+008300             END-IF
+008310         END-IF
+008320     END-IF.
+008330 8290-LOCALIZA-ULTIMA-SEQUENCIA-EXIT.
+008340     EXIT.
+008350*****************************************************************
+008360*  GRAVA UMA LINHA NA TRILHA DE AUDITORIA PARA O CALCULO QUE
+008370*  ACABOU DE SER ACEITO, IDENTIFICANDO O OPERADOR E O INSTANTE
+008380*  EM QUE O CALCULO FOI REALIZADO.
+008390*****************************************************************
+008400 8400-GRAVA-AUDITORIA.
+008410     ACCEPT HORA-SISTEMA FROM TIME.
+008420     MOVE OPERADOR-ID TO AUD-OPERADOR.
+008430     MOVE DATA-SISTEMA TO AUD-DATA.
+008440     MOVE HORA-SISTEMA TO AUD-HORA.
+008450     MOVE NOME-FORMA-ATUAL TO AUD-FORMA.
+008460     MOVE UNIDADE-MEDIDA-ATUAL TO AUD-UNIDADE.
+008470     MOVE LADO TO AUD-LADO.
+008480     MOVE ALTURA TO AUD-ALTURA.
+008490     MOVE RAIO TO AUD-RAIO.
+008500     MOVE AREA-CALCULADA TO AUD-AREA.
+008510     WRITE REG-AUDITORIA FROM LINHA-AUDITORIA.
+008520 8400-GRAVA-AUDITORIA-EXIT.
+008530     EXIT.
+008540*****************************************************************
+008550*  GRAVA UM REGISTRO NO ARQUIVO DE INTERFACE COM O PEDIDO DE
+008560*  MATERIAL PARA O CALCULO QUE ACABOU DE SER ACEITO, LAYOUT NO
+008570*  COPYBOOK PEDMAT.
+008580*****************************************************************
+008590 8500-GRAVA-INTERFACE-PEDIDO.
+008600     MOVE JOB-LOTE-ATUAL TO PED-JOB-LOTE.
+008610     MOVE NOME-FORMA-ATUAL TO PED-FORMA.
+008620     MOVE AREA-CALCULADA TO PED-AREA.
+008630     WRITE REG-INTERFACE-PEDIDO.
+008640 8500-GRAVA-INTERFACE-PEDIDO-EXIT.
+008650     EXIT.
+008660*****************************************************************
+008670*  FINALIZACAO - GRAVACAO DO TOTAL GERAL E FECHAMENTO DOS
+008680*  ARQUIVOS.
+008690*****************************************************************
+008700 9000-FINALIZA.
+008710     PERFORM 8200-GRAVA-TOTAL-RELATORIO
+008720         THRU 8200-GRAVA-TOTAL-RELATORIO-EXIT.
+008730     IF MODO-BATCH
+008740         CLOSE ARQ-ENTRADA-FORMAS
+008750     END-IF.
+008760     CLOSE ARQ-RELATORIO.
+008770     CLOSE ARQ-MESTRE-HISTORICO.
+008780     CLOSE ARQ-AUDITORIA.
+008790     CLOSE ARQ-INTERFACE-PEDIDO.
+008800 9000-FINALIZA-EXIT.
+008810     EXIT.
+008820 9999-FIM-PROGRAMA.
+008830     STOP RUN.
